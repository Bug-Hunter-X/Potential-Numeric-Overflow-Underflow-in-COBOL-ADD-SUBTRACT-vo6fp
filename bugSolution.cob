@@ -1,18 +1,616 @@
-01  WS-AREA-1 PIC 9(5) VALUE ZEROS.
-01  WS-AREA-2 PIC 9(5) VALUE ZEROS.
-01  WS-OVERFLOW-FLAG PIC 9 VALUE 0.
-
-PROCEDURE DIVISION.
-    ADD 1 TO WS-AREA-1 ON SIZE ERROR SET WS-OVERFLOW-FLAG TO 1.
-    SUBTRACT 1 FROM WS-AREA-2 ON SIZE ERROR SET WS-OVERFLOW-FLAG TO 1.
-
-    IF WS-OVERFLOW-FLAG = 1
-        DISPLAY "Numeric overflow or underflow occurred!"
-    ELSE
-        IF WS-AREA-1 > WS-AREA-2
-            DISPLAY "WS-AREA-1 is greater than WS-AREA-2"
-        ELSE
-            DISPLAY "WS-AREA-1 is not greater than WS-AREA-2"
-        END-IF
-    END-IF.
-    STOP RUN.
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CNTRUPD.
+       AUTHOR. OPERATIONS-BATCH.
+      *****************************************************************
+      *  CNTRUPD                                                      *
+      *  Daily counter maintenance batch job.  Counters (one per      *
+      *  branch / product line, etc.) are defined in CONTROL-FILE,    *
+      *  not compiled into the source.  Reads a transaction file of   *
+      *  (counter-id, operation, amount) records and applies each one *
+      *  to the matching table entry, guarding every ADD and SUBTRACT *
+      *  with ON SIZE ERROR and logging every trip to AUDIT-FILE so   *
+      *  overflow/underflow incidents can be reconciled after the run *
+      *  instead of relying on someone watching the console.  Reason-*
+      *  coded manual adjustments (operation ADJ) go through the same*
+      *  guarded logic and are logged separately, with who/why/       *
+      *  before/after, to ADJUSTMENT-AUDIT-FILE.                       *
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANSACTION-FILE ASSIGN TO "TRANFILE"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT AUDIT-FILE ASSIGN TO "AUDFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUD-FILE-STATUS.
+
+           SELECT CONTROL-FILE ASSIGN TO "CTLFILE"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "CHKFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHK-FILE-STATUS.
+
+           SELECT REPORT-FILE ASSIGN TO "RPTFILE"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT ADJUSTMENT-AUDIT-FILE ASSIGN TO "ADJFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ADJ-FILE-STATUS.
+
+           SELECT INTERFACE-FILE ASSIGN TO "IFCFILE"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANSACTION-FILE
+           RECORDING MODE IS F.
+           COPY TRANREC.
+
+       FD  AUDIT-FILE
+           RECORDING MODE IS F.
+           COPY AUDREC.
+
+       FD  CONTROL-FILE
+           RECORDING MODE IS F.
+           COPY CTLREC.
+
+       FD  CHECKPOINT-FILE
+           RECORDING MODE IS F.
+           COPY CHKREC.
+
+       FD  REPORT-FILE
+           RECORDING MODE IS F.
+           COPY RPTREC.
+
+       FD  ADJUSTMENT-AUDIT-FILE
+           RECORDING MODE IS F.
+           COPY ADJREC.
+
+       FD  INTERFACE-FILE
+           RECORDING MODE IS F.
+           COPY IFCREC.
+
+       WORKING-STORAGE SECTION.
+       01  WS-OVERFLOW-FLAG            PIC 9 VALUE 0.
+
+       01  WS-COUNTER-COUNT            PIC 9(4) VALUE ZERO.
+
+      *    Table-driven counter set, one entry per counter-id found in
+      *    CONTROL-FILE.  Replaces the old fixed WS-AREA-1/WS-AREA-2
+      *    fields so any number of named counters can be carried by a
+      *    single run.
+       01  WS-COUNTER-TABLE.
+           05  WS-COUNTER-ENTRY OCCURS 1 TO 200 TIMES
+                   DEPENDING ON WS-COUNTER-COUNT
+                   INDEXED BY WS-CTR-IDX.
+               10  WS-CTR-ID               PIC X(10).
+               10  WS-CTR-VALUE             PIC S9(15) COMP-3.
+               10  WS-CTR-CAPACITY          PIC 9(15).
+               10  WS-CTR-WARN-THRESHOLD    PIC 9(15).
+               10  WS-CTR-OVERFLOW-FLAG     PIC 9.
+               10  WS-CTR-NEAR-CAP-FLAG     PIC 9.
+      *            "Y" for counters allowed to go negative (e.g.
+      *            consignment inventory); "N" counters are held at
+      *            zero floor the same way an on-hand quantity would
+      *            be under a blanket underflow error.
+               10  WS-CTR-ALLOW-NEGATIVE    PIC X.
+                   88  WS-CTR-NEG-ALLOWED       VALUE "Y".
+      *            Control totals carried for the end-of-run
+      *            balancing report.
+               10  WS-CTR-START-VALUE      PIC S9(15) COMP-3.
+               10  WS-CTR-TOTAL-ADDS       PIC S9(15) COMP-3.
+               10  WS-CTR-TOTAL-SUBS       PIC S9(15) COMP-3.
+               10  WS-CTR-TOTAL-ADJ        PIC S9(15) COMP-3.
+               10  WS-CTR-OVERFLOW-COUNT   PIC 9(4).
+
+       01  WS-WARN-PCT                 PIC 9(3) VALUE 95.
+
+       01  WS-COUNTER-FOUND            PIC X VALUE "N".
+           88  WS-COUNTER-WAS-FOUND         VALUE "Y".
+
+       01  WS-SEARCH-KEY               PIC X(10).
+
+       01  WS-CTL-EOF-SWITCH           PIC X VALUE "N".
+           88  WS-END-OF-CONTROL            VALUE "Y".
+
+      *    Checkpoint/restart controls.  A snapshot of every counter's
+      *    current value plus the last-processed transaction key is
+      *    written to CHECKPOINT-FILE every WS-CHECKPOINT-INTERVAL
+      *    transactions, so a restart after a mid-run abend resumes
+      *    past already-applied transactions instead of reprocessing
+      *    the whole file.
+       01  WS-CHK-FILE-STATUS          PIC XX.
+       01  WS-CHK-EOF-SWITCH           PIC X VALUE "N".
+           88  WS-END-OF-CHECKPOINT         VALUE "Y".
+       01  WS-LAST-PROCESSED-KEY       PIC 9(8) VALUE ZERO.
+       01  WS-CHECKPOINT-INTERVAL      PIC 9(4) VALUE 50.
+       01  WS-TRAN-SINCE-CHECKPOINT    PIC 9(4) VALUE ZERO.
+
+      *    AUDIT-FILE/ADJUSTMENT-AUDIT-FILE status, checked only when
+      *    1160-LOAD-CHECKPOINT is resuming and needs OPEN EXTEND to
+      *    fall back to OPEN OUTPUT if a stale checkpoint outlived the
+      *    audit files it expects to append to.
+       01  WS-AUD-FILE-STATUS          PIC XX.
+       01  WS-ADJ-FILE-STATUS          PIC XX.
+
+      *    Derived fresh every invocation from the time-of-day portion
+      *    of CURRENT-DATE (not a compiled-in literal), so two runs on
+      *    the same machine never stamp audit/adjustment records with
+      *    the same run id - including a restart, which is itself a
+      *    distinct execution from the run that wrote the checkpoint.
+       01  WS-RUN-ID                   PIC X(8).
+       01  WS-CURRENT-DATE.
+           05  WS-CURRENT-DATE-YYYYMMDD PIC 9(8).
+           05  WS-CURRENT-TIME-HHMMSS   PIC 9(6).
+           05  WS-CURRENT-TIME-HSEC     PIC 9(2).
+           05  FILLER                  PIC X(5).
+
+       01  WS-EOF-SWITCH               PIC X VALUE "N".
+           88  WS-END-OF-TRANSACTIONS       VALUE "Y".
+
+       01  WS-8000-FIELD-NAME          PIC X(15).
+       01  WS-8000-OPERATION           PIC X(8).
+       01  WS-8000-BEFORE-VALUE        PIC S9(15).
+       01  WS-8000-EVENT-TYPE          PIC X(10).
+
+       01  WS-PRIOR-VALUE              PIC S9(15).
+
+       01  WS-ADJ-SIGNED-AMOUNT        PIC S9(5).
+
+       PROCEDURE DIVISION.
+       1000-MAIN-PROCESS.
+           PERFORM 1100-INITIALIZE
+           PERFORM 1200-PROCESS-TRANSACTIONS
+               UNTIL WS-END-OF-TRANSACTIONS
+           PERFORM 6000-PRODUCE-BALANCING-REPORT
+           PERFORM 7000-PRODUCE-INTERFACE-FILE
+           PERFORM 1300-TERMINATE
+           PERFORM 8600-WRITE-END-OF-JOB-CHECKPOINT
+           STOP RUN.
+
+       1100-INITIALIZE.
+           OPEN INPUT  TRANSACTION-FILE
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE
+           STRING WS-CURRENT-TIME-HHMMSS WS-CURRENT-TIME-HSEC
+               DELIMITED BY SIZE INTO WS-RUN-ID
+           PERFORM 1150-LOAD-CONTROL-FILE
+           PERFORM 1160-LOAD-CHECKPOINT
+           PERFORM 1400-READ-NEXT-TRANSACTION.
+
+       1150-LOAD-CONTROL-FILE.
+           OPEN INPUT CONTROL-FILE
+           READ CONTROL-FILE
+               AT END SET WS-END-OF-CONTROL TO TRUE
+           END-READ
+           PERFORM UNTIL WS-END-OF-CONTROL
+               IF WS-COUNTER-COUNT >= 200
+                   DISPLAY "CONTROL-FILE has more than 200 counters - "
+                           "WS-COUNTER-TABLE cannot hold any more"
+                   CLOSE CONTROL-FILE
+                   STOP RUN
+               END-IF
+               ADD 1 TO WS-COUNTER-COUNT
+               MOVE CTL-COUNTER-ID TO WS-CTR-ID(WS-COUNTER-COUNT)
+               MOVE ZERO           TO WS-CTR-VALUE(WS-COUNTER-COUNT)
+               MOVE CTL-CAPACITY   TO WS-CTR-CAPACITY(WS-COUNTER-COUNT)
+               MOVE CTL-ALLOW-NEGATIVE
+                   TO WS-CTR-ALLOW-NEGATIVE(WS-COUNTER-COUNT)
+               COMPUTE WS-CTR-WARN-THRESHOLD(WS-COUNTER-COUNT) =
+                   (CTL-CAPACITY * WS-WARN-PCT) / 100
+               MOVE 0   TO WS-CTR-OVERFLOW-FLAG(WS-COUNTER-COUNT)
+               MOVE 0   TO WS-CTR-NEAR-CAP-FLAG(WS-COUNTER-COUNT)
+      *            Defaults for a fresh run.  If a checkpoint is found,
+      *            1160-LOAD-CHECKPOINT overlays the true day-start
+      *            value and running totals carried forward from
+      *            before the restart.
+               MOVE ZERO TO WS-CTR-START-VALUE(WS-COUNTER-COUNT)
+               MOVE ZERO TO WS-CTR-TOTAL-ADDS(WS-COUNTER-COUNT)
+               MOVE ZERO TO WS-CTR-TOTAL-SUBS(WS-COUNTER-COUNT)
+               MOVE ZERO TO WS-CTR-TOTAL-ADJ(WS-COUNTER-COUNT)
+               MOVE ZERO TO WS-CTR-OVERFLOW-COUNT(WS-COUNTER-COUNT)
+               READ CONTROL-FILE
+                   AT END SET WS-END-OF-CONTROL TO TRUE
+               END-READ
+           END-PERFORM
+           CLOSE CONTROL-FILE.
+
+      *    AUDIT-FILE and ADJUSTMENT-AUDIT-FILE must not be truncated
+      *    on a restart: 1400-READ-NEXT-TRANSACTION skips every
+      *    transaction at or before WS-LAST-PROCESSED-KEY, so any
+      *    audit/adjustment record that was already written for one of
+      *    those transactions can never be reproduced in this run. When
+      *    resuming from a checkpoint they are opened EXTEND (append)
+      *    instead of OUTPUT so that history survives the restart.
+      *
+      *    A checkpoint is only a genuine restart point if the file
+      *    exists AND its first record is not the EOJ marker that
+      *    8600-WRITE-END-OF-JOB-CHECKPOINT leaves behind after a
+      *    successful run. Anything else (no file, or an EOJ marker
+      *    left by a prior completed run) is treated as a fresh run,
+      *    same as if CHECKPOINT-FILE had never existed.
+       1160-LOAD-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CHK-FILE-STATUS = "00"
+               READ CHECKPOINT-FILE
+                   AT END SET WS-END-OF-CHECKPOINT TO TRUE
+               END-READ
+           END-IF
+
+           IF WS-CHK-FILE-STATUS NOT = "00"
+               PERFORM 1165-START-FRESH-RUN
+               DISPLAY "No checkpoint found - starting fresh run"
+           ELSE
+               IF WS-END-OF-CHECKPOINT OR CHK-IS-END-OF-JOB
+                   CLOSE CHECKPOINT-FILE
+                   PERFORM 1165-START-FRESH-RUN
+                   DISPLAY "Checkpoint reflects a completed prior run "
+                           "- starting fresh run"
+               ELSE
+                   PERFORM 1166-OPEN-AUDIT-FILES-EXTEND
+                   PERFORM UNTIL WS-END-OF-CHECKPOINT
+                       EVALUATE TRUE
+                           WHEN CHK-IS-HEADER
+                               MOVE CHK-LAST-TRAN-KEY
+                                   TO WS-LAST-PROCESSED-KEY
+                           WHEN CHK-IS-COUNTER
+                               MOVE CHK-CTR-ID  TO WS-SEARCH-KEY
+                               PERFORM 3000-FIND-COUNTER
+                               IF WS-COUNTER-WAS-FOUND
+                                   PERFORM 1167-RESTORE-CTR-CHKPT
+                               END-IF
+                       END-EVALUATE
+                       READ CHECKPOINT-FILE
+                           AT END SET WS-END-OF-CHECKPOINT TO TRUE
+                       END-READ
+                   END-PERFORM
+                   CLOSE CHECKPOINT-FILE
+                   DISPLAY "Resuming from checkpoint after transaction "
+                           "key " WS-LAST-PROCESSED-KEY
+               END-IF
+           END-IF.
+
+      *    Restores one counter's checkpointed value, totals and
+      *    near-cap flag - broken out of 1160-LOAD-CHECKPOINT's
+      *    EVALUATE so the MOVE targets stay within column 72.
+      *    WS-CTR-OVERFLOW-FLAG/WS-OVERFLOW-FLAG are not checkpointed
+      *    fields in their own right - CHK-CTR-OVERFLOW-COUNT already
+      *    says whether this counter ever overflowed, so both flags are
+      *    simply re-derived from it rather than round-tripping a
+      *    redundant copy through CHECKPOINT-RECORD.
+       1167-RESTORE-CTR-CHKPT.
+           MOVE CHK-CTR-VALUE          TO WS-CTR-VALUE(WS-CTR-IDX)
+           MOVE CHK-CTR-START-VALUE    TO WS-CTR-START-VALUE(WS-CTR-IDX)
+           MOVE CHK-CTR-TOTAL-ADDS     TO WS-CTR-TOTAL-ADDS(WS-CTR-IDX)
+           MOVE CHK-CTR-TOTAL-SUBS     TO WS-CTR-TOTAL-SUBS(WS-CTR-IDX)
+           MOVE CHK-CTR-TOTAL-ADJ      TO WS-CTR-TOTAL-ADJ(WS-CTR-IDX)
+           MOVE CHK-CTR-OVERFLOW-COUNT
+                               TO WS-CTR-OVERFLOW-COUNT(WS-CTR-IDX)
+           MOVE CHK-CTR-NEAR-CAP-FLAG
+                               TO WS-CTR-NEAR-CAP-FLAG(WS-CTR-IDX)
+           IF CHK-CTR-OVERFLOW-COUNT > 0
+               MOVE 1 TO WS-CTR-OVERFLOW-FLAG(WS-CTR-IDX)
+               MOVE 1 TO WS-OVERFLOW-FLAG
+           END-IF.
+
+      *    Shared by both "no checkpoint" paths (file missing, or file
+      *    present but marked EOJ): audit files start clean since there
+      *    is no pre-restart history to preserve.
+       1165-START-FRESH-RUN.
+           OPEN OUTPUT AUDIT-FILE
+           OPEN OUTPUT ADJUSTMENT-AUDIT-FILE.
+
+      *    A checkpoint that looked like a genuine restart point can
+      *    still outlive the audit files it expects to extend (e.g. a
+      *    new period's AUDFILE/ADJFILE have not been created yet).
+      *    OPEN EXTEND on a missing LINE SEQUENTIAL file fails (status
+      *    35); fall back to OPEN OUTPUT per file instead of letting
+      *    that abend the run.
+       1166-OPEN-AUDIT-FILES-EXTEND.
+           OPEN EXTEND AUDIT-FILE
+           IF WS-AUD-FILE-STATUS NOT = "00"
+               OPEN OUTPUT AUDIT-FILE
+           END-IF
+           OPEN EXTEND ADJUSTMENT-AUDIT-FILE
+           IF WS-ADJ-FILE-STATUS NOT = "00"
+               OPEN OUTPUT ADJUSTMENT-AUDIT-FILE
+           END-IF.
+
+       1200-PROCESS-TRANSACTIONS.
+           MOVE TRAN-COUNTER-ID TO WS-SEARCH-KEY
+           PERFORM 3000-FIND-COUNTER
+           IF WS-COUNTER-WAS-FOUND
+               PERFORM 2100-APPLY-TRANSACTION
+           ELSE
+               DISPLAY "Unknown counter-id on transaction: "
+                       TRAN-COUNTER-ID
+           END-IF
+
+           MOVE TRAN-KEY TO WS-LAST-PROCESSED-KEY
+           ADD 1 TO WS-TRAN-SINCE-CHECKPOINT
+           IF WS-TRAN-SINCE-CHECKPOINT >= WS-CHECKPOINT-INTERVAL
+               PERFORM 8500-WRITE-CHECKPOINT
+               MOVE ZERO TO WS-TRAN-SINCE-CHECKPOINT
+           END-IF
+
+           PERFORM 1400-READ-NEXT-TRANSACTION.
+
+       1400-READ-NEXT-TRANSACTION.
+           PERFORM UNTIL WS-END-OF-TRANSACTIONS
+               READ TRANSACTION-FILE
+                   AT END SET WS-END-OF-TRANSACTIONS TO TRUE
+               END-READ
+               IF WS-END-OF-TRANSACTIONS
+                   EXIT PERFORM
+               END-IF
+               IF TRAN-KEY > WS-LAST-PROCESSED-KEY
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+
+       3000-FIND-COUNTER.
+           MOVE "N" TO WS-COUNTER-FOUND
+           PERFORM VARYING WS-CTR-IDX FROM 1 BY 1
+                   UNTIL WS-CTR-IDX > WS-COUNTER-COUNT
+               IF WS-SEARCH-KEY = WS-CTR-ID(WS-CTR-IDX)
+                   MOVE "Y" TO WS-COUNTER-FOUND
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+
+       2100-APPLY-TRANSACTION.
+           MOVE WS-CTR-VALUE(WS-CTR-IDX) TO WS-PRIOR-VALUE
+           EVALUATE TRUE
+               WHEN TRAN-OP-ADD
+                   ADD TRAN-AMOUNT TO WS-CTR-VALUE(WS-CTR-IDX)
+                       ON SIZE ERROR
+                           MOVE TRAN-OPERATION TO WS-8000-OPERATION
+                           MOVE "SIZE ERROR"   TO WS-8000-EVENT-TYPE
+                           PERFORM 2900-FLAG-OVERFLOW
+                   END-ADD
+               WHEN TRAN-OP-SUB
+                   SUBTRACT TRAN-AMOUNT FROM WS-CTR-VALUE(WS-CTR-IDX)
+                       ON SIZE ERROR
+                           MOVE TRAN-OPERATION TO WS-8000-OPERATION
+                           MOVE "SIZE ERROR"   TO WS-8000-EVENT-TYPE
+                           PERFORM 2900-FLAG-OVERFLOW
+                   END-SUBTRACT
+               WHEN TRAN-OP-ADJ
+                   MOVE TRAN-AMOUNT TO WS-ADJ-SIGNED-AMOUNT
+                   IF TRAN-ADJ-SIGN = "-"
+                       COMPUTE WS-ADJ-SIGNED-AMOUNT =
+                           0 - WS-ADJ-SIGNED-AMOUNT
+                   END-IF
+                   ADD WS-ADJ-SIGNED-AMOUNT TO WS-CTR-VALUE(WS-CTR-IDX)
+                       ON SIZE ERROR
+                           MOVE TRAN-OPERATION TO WS-8000-OPERATION
+                           MOVE "SIZE ERROR"   TO WS-8000-EVENT-TYPE
+                           PERFORM 2900-FLAG-OVERFLOW
+                   END-ADD
+               WHEN OTHER
+                   DISPLAY "Unknown operation on transaction: "
+                           TRAN-OPERATION
+           END-EVALUATE
+
+           IF WS-CTR-VALUE(WS-CTR-IDX) NOT = WS-PRIOR-VALUE
+               IF WS-CTR-VALUE(WS-CTR-IDX) < 0
+                  AND NOT WS-CTR-NEG-ALLOWED(WS-CTR-IDX)
+                   MOVE WS-PRIOR-VALUE TO WS-CTR-VALUE(WS-CTR-IDX)
+                   MOVE TRAN-OPERATION TO WS-8000-OPERATION
+                   MOVE "UNDERFLOW"    TO WS-8000-EVENT-TYPE
+                   PERFORM 2900-FLAG-OVERFLOW
+               ELSE
+                   IF FUNCTION ABS(WS-CTR-VALUE(WS-CTR-IDX))
+                          > WS-CTR-CAPACITY(WS-CTR-IDX)
+                       MOVE WS-PRIOR-VALUE TO WS-CTR-VALUE(WS-CTR-IDX)
+                       MOVE TRAN-OPERATION TO WS-8000-OPERATION
+                       MOVE "CAP-EXCEED"   TO WS-8000-EVENT-TYPE
+                       PERFORM 2900-FLAG-OVERFLOW
+                   ELSE
+                       EVALUATE TRUE
+                           WHEN TRAN-OP-ADD
+                               ADD TRAN-AMOUNT
+                                   TO WS-CTR-TOTAL-ADDS(WS-CTR-IDX)
+                           WHEN TRAN-OP-SUB
+                               ADD TRAN-AMOUNT
+                                   TO WS-CTR-TOTAL-SUBS(WS-CTR-IDX)
+                           WHEN TRAN-OP-ADJ
+                               ADD WS-ADJ-SIGNED-AMOUNT
+                                   TO WS-CTR-TOTAL-ADJ(WS-CTR-IDX)
+                       END-EVALUATE
+                       IF FUNCTION ABS(WS-CTR-VALUE(WS-CTR-IDX))
+                              < WS-CTR-WARN-THRESHOLD(WS-CTR-IDX)
+      *                    Dropped back below the warning threshold
+      *                    (e.g. a corrective ADJ) - rearm the warning
+      *                    so it fires again if the counter climbs back
+      *                    into the danger zone, per req 003's "roll or
+      *                    reset proactively" intent.
+                           MOVE 0 TO WS-CTR-NEAR-CAP-FLAG(WS-CTR-IDX)
+                       ELSE
+                           IF WS-CTR-NEAR-CAP-FLAG(WS-CTR-IDX) = 0
+                               SET WS-CTR-NEAR-CAP-FLAG(WS-CTR-IDX) TO 1
+                               DISPLAY "WARNING: " WS-CTR-ID(WS-CTR-IDX)
+                                       " has reached " WS-WARN-PCT
+                                       "% of its capacity ("
+                                       WS-CTR-CAPACITY(WS-CTR-IDX)
+                                       "), current value "
+                                       WS-CTR-VALUE(WS-CTR-IDX)
+                           END-IF
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF
+
+           IF TRAN-OP-ADJ
+               PERFORM 8100-WRITE-ADJUSTMENT-AUDIT
+           END-IF.
+
+       2900-FLAG-OVERFLOW.
+           SET WS-OVERFLOW-FLAG TO 1
+           SET WS-CTR-OVERFLOW-FLAG(WS-CTR-IDX) TO 1
+           ADD 1 TO WS-CTR-OVERFLOW-COUNT(WS-CTR-IDX)
+           MOVE WS-CTR-ID(WS-CTR-IDX) TO WS-8000-FIELD-NAME
+           MOVE WS-PRIOR-VALUE        TO WS-8000-BEFORE-VALUE
+           PERFORM 8000-WRITE-AUDIT-RECORD.
+
+       1300-TERMINATE.
+           IF WS-OVERFLOW-FLAG = 1
+               DISPLAY "Numeric overflow or underflow occurred!"
+           ELSE
+               DISPLAY "No numeric overflow or underflow occurred."
+           END-IF
+
+           PERFORM VARYING WS-CTR-IDX FROM 1 BY 1
+                   UNTIL WS-CTR-IDX > WS-COUNTER-COUNT
+               DISPLAY "Counter " WS-CTR-ID(WS-CTR-IDX)
+                       " final value: " WS-CTR-VALUE(WS-CTR-IDX)
+           END-PERFORM
+
+           CLOSE TRANSACTION-FILE
+           CLOSE AUDIT-FILE
+           CLOSE ADJUSTMENT-AUDIT-FILE.
+
+       6000-PRODUCE-BALANCING-REPORT.
+           OPEN OUTPUT REPORT-FILE
+           MOVE SPACES TO REPORT-HEADER-LINE
+           MOVE "DAILY COUNTER MAINTENANCE - CONTROL TOTALS REPORT"
+               TO REPORT-HEADER-LINE
+           WRITE REPORT-HEADER-LINE
+
+           MOVE SPACES TO REPORT-HEADER-LINE
+           STRING "Run-Id: " WS-RUN-ID "  Run-Date: "
+                  WS-CURRENT-DATE-YYYYMMDD
+                  DELIMITED BY SIZE INTO REPORT-HEADER-LINE
+           WRITE REPORT-HEADER-LINE
+
+           MOVE SPACES TO REPORT-HEADER-LINE
+           WRITE REPORT-HEADER-LINE
+
+           MOVE SPACES TO REPORT-HEADER-LINE
+           STRING "Counter-Id" "  " "Start-Value" "   "
+                  "Total-Adds" "   " "Total-Subs" "   "
+                  "Total-Adj" "    " "End-Value" "    " "Ovfl-Cnt"
+                  DELIMITED BY SIZE INTO REPORT-HEADER-LINE
+           WRITE REPORT-HEADER-LINE
+
+           PERFORM VARYING WS-CTR-IDX FROM 1 BY 1
+                   UNTIL WS-CTR-IDX > WS-COUNTER-COUNT
+               MOVE SPACES TO REPORT-DETAIL-LINE
+               MOVE WS-CTR-ID(WS-CTR-IDX)     TO RPT-COUNTER-ID
+               MOVE WS-CTR-START-VALUE(WS-CTR-IDX)
+                                               TO RPT-START-VALUE
+               MOVE WS-CTR-TOTAL-ADDS(WS-CTR-IDX)
+                                               TO RPT-TOTAL-ADDS
+               MOVE WS-CTR-TOTAL-SUBS(WS-CTR-IDX)
+                                               TO RPT-TOTAL-SUBS
+               MOVE WS-CTR-TOTAL-ADJ(WS-CTR-IDX)
+                                               TO RPT-TOTAL-ADJ
+               MOVE WS-CTR-VALUE(WS-CTR-IDX)   TO RPT-END-VALUE
+               MOVE WS-CTR-OVERFLOW-COUNT(WS-CTR-IDX)
+                                               TO RPT-OVERFLOW-COUNT
+               WRITE REPORT-DETAIL-LINE
+           END-PERFORM
+
+           CLOSE REPORT-FILE.
+
+      *    Downstream interface extract - one record per counter so
+      *    other reporting jobs can pick up the final value and
+      *    overflow status without parsing the balancing report.
+       7000-PRODUCE-INTERFACE-FILE.
+           OPEN OUTPUT INTERFACE-FILE
+           PERFORM VARYING WS-CTR-IDX FROM 1 BY 1
+                   UNTIL WS-CTR-IDX > WS-COUNTER-COUNT
+               MOVE WS-CTR-ID(WS-CTR-IDX)    TO IFC-COUNTER-ID
+               MOVE WS-CTR-VALUE(WS-CTR-IDX) TO IFC-FINAL-VALUE
+               IF WS-CTR-OVERFLOW-FLAG(WS-CTR-IDX) = 1
+                   SET IFC-HAD-OVERFLOW TO TRUE
+               ELSE
+                   SET IFC-NO-OVERFLOW TO TRUE
+               END-IF
+               MOVE WS-CURRENT-DATE-YYYYMMDD TO IFC-RUN-DATE
+               WRITE INTERFACE-RECORD
+           END-PERFORM
+           CLOSE INTERFACE-FILE.
+
+       8000-WRITE-AUDIT-RECORD.
+           MOVE WS-CURRENT-DATE-YYYYMMDD TO AUD-RUN-DATE
+           MOVE WS-RUN-ID                TO AUD-RUN-ID
+           MOVE WS-8000-FIELD-NAME       TO AUD-FIELD-NAME
+           MOVE WS-8000-OPERATION        TO AUD-OPERATION
+           MOVE WS-8000-BEFORE-VALUE     TO AUD-BEFORE-VALUE
+           MOVE WS-8000-EVENT-TYPE       TO AUD-EVENT-TYPE
+           WRITE AUDIT-RECORD.
+
+      *    Reason-coded adjustments get their own audit trail, separate
+      *    from ordinary overflow/underflow incidents, so every manual
+      *    correction is traceable by who made it, why, and the
+      *    before/after value - whether or not it was ultimately
+      *    applied in full.
+       8100-WRITE-ADJUSTMENT-AUDIT.
+           MOVE WS-CURRENT-DATE-YYYYMMDD  TO ADJ-RUN-DATE
+           MOVE WS-RUN-ID                 TO ADJ-RUN-ID
+           MOVE WS-CTR-ID(WS-CTR-IDX)     TO ADJ-COUNTER-ID
+           MOVE TRAN-USER-ID              TO ADJ-USER-ID
+           MOVE TRAN-REASON-CODE          TO ADJ-REASON-CODE
+           MOVE WS-PRIOR-VALUE            TO ADJ-BEFORE-VALUE
+           MOVE WS-CTR-VALUE(WS-CTR-IDX)  TO ADJ-AFTER-VALUE
+           MOVE WS-ADJ-SIGNED-AMOUNT      TO ADJ-AMOUNT
+           WRITE ADJUSTMENT-AUDIT-RECORD.
+
+       8500-WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE "HDR"                  TO CHK-REC-TYPE
+           MOVE WS-LAST-PROCESSED-KEY  TO CHK-LAST-TRAN-KEY
+           MOVE SPACES                 TO CHK-CTR-ID
+           MOVE ZERO                   TO CHK-CTR-VALUE
+           MOVE ZERO                   TO CHK-CTR-START-VALUE
+           MOVE ZERO                   TO CHK-CTR-TOTAL-ADDS
+           MOVE ZERO                   TO CHK-CTR-TOTAL-SUBS
+           MOVE ZERO                   TO CHK-CTR-TOTAL-ADJ
+           MOVE ZERO                   TO CHK-CTR-OVERFLOW-COUNT
+           WRITE CHECKPOINT-RECORD
+
+           PERFORM VARYING WS-CTR-IDX FROM 1 BY 1
+                   UNTIL WS-CTR-IDX > WS-COUNTER-COUNT
+               MOVE "CTR"                      TO CHK-REC-TYPE
+               MOVE ZERO                       TO CHK-LAST-TRAN-KEY
+               MOVE WS-CTR-ID(WS-CTR-IDX)       TO CHK-CTR-ID
+               MOVE WS-CTR-VALUE(WS-CTR-IDX)    TO CHK-CTR-VALUE
+               MOVE WS-CTR-START-VALUE(WS-CTR-IDX)
+                                                TO CHK-CTR-START-VALUE
+               MOVE WS-CTR-TOTAL-ADDS(WS-CTR-IDX)
+                                                TO CHK-CTR-TOTAL-ADDS
+               MOVE WS-CTR-TOTAL-SUBS(WS-CTR-IDX)
+                                                TO CHK-CTR-TOTAL-SUBS
+               MOVE WS-CTR-TOTAL-ADJ(WS-CTR-IDX)
+                                                TO CHK-CTR-TOTAL-ADJ
+               MOVE WS-CTR-OVERFLOW-COUNT(WS-CTR-IDX)
+                                           TO CHK-CTR-OVERFLOW-COUNT
+               MOVE WS-CTR-NEAR-CAP-FLAG(WS-CTR-IDX)
+                                           TO CHK-CTR-NEAR-CAP-FLAG
+               WRITE CHECKPOINT-RECORD
+           END-PERFORM
+
+           CLOSE CHECKPOINT-FILE.
+
+      *    Replaces the periodic HDR/CTR snapshot with a single EOJ
+      *    marker once the run has reached a successful STOP RUN, so a
+      *    later invocation's 1160-LOAD-CHECKPOINT never mistakes this
+      *    completed run's leftover CHECKPOINT-FILE for a mid-run
+      *    restart point - it starts fresh instead, the same as if no
+      *    checkpoint existed at all.
+       8600-WRITE-END-OF-JOB-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE "EOJ"  TO CHK-REC-TYPE
+           MOVE ZERO   TO CHK-LAST-TRAN-KEY
+           MOVE SPACES TO CHK-CTR-ID
+           MOVE ZERO   TO CHK-CTR-VALUE
+           MOVE ZERO   TO CHK-CTR-START-VALUE
+           MOVE ZERO   TO CHK-CTR-TOTAL-ADDS
+           MOVE ZERO   TO CHK-CTR-TOTAL-SUBS
+           MOVE ZERO   TO CHK-CTR-TOTAL-ADJ
+           MOVE ZERO   TO CHK-CTR-OVERFLOW-COUNT
+           MOVE ZERO   TO CHK-CTR-NEAR-CAP-FLAG
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
