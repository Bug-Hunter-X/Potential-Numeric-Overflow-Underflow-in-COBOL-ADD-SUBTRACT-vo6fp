@@ -0,0 +1,15 @@
+      *****************************************************************
+      *  IFCREC.cpy                                                   *
+      *  Downstream interface record (INTERFACE-FILE).  One record    *
+      *  per counter, emitted at end of run so other reporting jobs   *
+      *  can pick up the final value and overflow status without      *
+      *  having to parse the balancing report or the audit trail.     *
+      *****************************************************************
+       01  INTERFACE-RECORD.
+           05  IFC-COUNTER-ID          PIC X(10).
+           05  IFC-FINAL-VALUE         PIC S9(15)
+                   SIGN IS TRAILING SEPARATE CHARACTER.
+           05  IFC-OVERFLOW-STATUS     PIC X.
+               88  IFC-HAD-OVERFLOW            VALUE "Y".
+               88  IFC-NO-OVERFLOW             VALUE "N".
+           05  IFC-RUN-DATE            PIC 9(8).
