@@ -0,0 +1,23 @@
+      *****************************************************************
+      *  RPTREC.cpy                                                   *
+      *  End-of-run control totals / balancing report (REPORT-FILE).  *
+      *  Two record descriptions share the same record area: a plain  *
+      *  text line for titles/column headings, and a structured       *
+      *  detail line written once per counter.                        *
+      *****************************************************************
+       01  REPORT-HEADER-LINE          PIC X(96).
+
+       01  REPORT-DETAIL-LINE.
+           05  RPT-COUNTER-ID              PIC X(10).
+           05  FILLER                      PIC X(2)  VALUE SPACES.
+           05  RPT-START-VALUE             PIC -(14)9.
+           05  FILLER                      PIC X(2)  VALUE SPACES.
+           05  RPT-TOTAL-ADDS               PIC -(14)9.
+           05  FILLER                      PIC X(2)  VALUE SPACES.
+           05  RPT-TOTAL-SUBS               PIC -(14)9.
+           05  FILLER                      PIC X(2)  VALUE SPACES.
+           05  RPT-TOTAL-ADJ                PIC -(14)9.
+           05  FILLER                      PIC X(2)  VALUE SPACES.
+           05  RPT-END-VALUE               PIC -(14)9.
+           05  FILLER                      PIC X(2)  VALUE SPACES.
+           05  RPT-OVERFLOW-COUNT          PIC ZZZ9.
