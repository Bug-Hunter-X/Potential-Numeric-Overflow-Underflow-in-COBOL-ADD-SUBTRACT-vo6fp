@@ -0,0 +1,12 @@
+      *****************************************************************
+      *  CTLREC.cpy                                                   *
+      *  Per-counter control/parameter record (CONTROL-FILE).         *
+      *  Drives the effective business capacity ceiling for a         *
+      *  counter, independent of the physical PICTURE size used for   *
+      *  storage.                                                     *
+      *****************************************************************
+       01  CONTROL-RECORD.
+           05  CTL-COUNTER-ID          PIC X(10).
+           05  CTL-CAPACITY            PIC 9(15).
+           05  CTL-ALLOW-NEGATIVE      PIC X.
+               88  CTL-NEGATIVE-ALLOWED        VALUE "Y".
