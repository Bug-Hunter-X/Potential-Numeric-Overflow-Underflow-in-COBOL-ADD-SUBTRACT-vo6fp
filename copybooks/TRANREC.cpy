@@ -0,0 +1,21 @@
+      *****************************************************************
+      *  TRANREC.cpy                                                  *
+      *  Transaction input record layout (TRANSACTION-FILE).          *
+      *  One record per counter movement to apply in this run.        *
+      *  TRAN-KEY is the unique, ascending sequence number used for   *
+      *  checkpoint/restart positioning.                               *
+      *  TRAN-REASON-CODE/TRAN-ADJ-SIGN/TRAN-USER-ID are only          *
+      *  populated on ADJ records - ordinary ADD/SUB records carry    *
+      *  spaces in them.                                              *
+      *****************************************************************
+       01  TRANSACTION-RECORD.
+           05  TRAN-KEY                PIC 9(8).
+           05  TRAN-COUNTER-ID         PIC X(10).
+           05  TRAN-OPERATION          PIC X(3).
+               88  TRAN-OP-ADD                 VALUE "ADD".
+               88  TRAN-OP-SUB                 VALUE "SUB".
+               88  TRAN-OP-ADJ                 VALUE "ADJ".
+           05  TRAN-AMOUNT             PIC 9(5).
+           05  TRAN-REASON-CODE        PIC X(4).
+           05  TRAN-ADJ-SIGN           PIC X.
+           05  TRAN-USER-ID            PIC X(8).
