@@ -0,0 +1,12 @@
+      *****************************************************************
+      *  AUDREC.cpy                                                   *
+      *  Overflow / underflow audit record layout (AUDIT-FILE).       *
+      *****************************************************************
+       01  AUDIT-RECORD.
+           05  AUD-RUN-DATE            PIC 9(8).
+           05  AUD-RUN-ID              PIC X(8).
+           05  AUD-FIELD-NAME          PIC X(15).
+           05  AUD-OPERATION           PIC X(8).
+           05  AUD-BEFORE-VALUE        PIC S9(15)
+                   SIGN IS TRAILING SEPARATE CHARACTER.
+           05  AUD-EVENT-TYPE          PIC X(10).
