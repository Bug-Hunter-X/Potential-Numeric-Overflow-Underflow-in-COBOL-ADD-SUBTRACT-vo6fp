@@ -0,0 +1,19 @@
+      *****************************************************************
+      *  ADJREC.cpy                                                   *
+      *  Reason-coded adjustment audit record (ADJUSTMENT-AUDIT-FILE).*
+      *  Kept separate from AUDIT-FILE so manual corrections are      *
+      *  always traceable independently of ordinary overflow/         *
+      *  underflow incidents.                                          *
+      *****************************************************************
+       01  ADJUSTMENT-AUDIT-RECORD.
+           05  ADJ-RUN-DATE            PIC 9(8).
+           05  ADJ-RUN-ID              PIC X(8).
+           05  ADJ-COUNTER-ID          PIC X(10).
+           05  ADJ-USER-ID             PIC X(8).
+           05  ADJ-REASON-CODE         PIC X(4).
+           05  ADJ-BEFORE-VALUE        PIC S9(15)
+                   SIGN IS TRAILING SEPARATE CHARACTER.
+           05  ADJ-AFTER-VALUE         PIC S9(15)
+                   SIGN IS TRAILING SEPARATE CHARACTER.
+           05  ADJ-AMOUNT              PIC S9(5)
+                   SIGN IS TRAILING SEPARATE CHARACTER.
