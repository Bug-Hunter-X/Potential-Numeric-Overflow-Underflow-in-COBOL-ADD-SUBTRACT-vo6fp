@@ -0,0 +1,36 @@
+      *****************************************************************
+      *  CHKREC.cpy                                                   *
+      *  Checkpoint record layout (CHECKPOINT-FILE).                  *
+      *  Written periodically as a full snapshot: one HDR record      *
+      *  carrying the last-processed transaction key, followed by     *
+      *  one CTR record per active counter and its current value.     *
+      *  On restart the snapshot is loaded back before transactions   *
+      *  are re-read, so already-applied transactions are skipped.    *
+      *  The CTR record also carries each counter's true run-start    *
+      *  value and its running totals/overflow count, so a restarted  *
+      *  run's balancing report reflects the whole day, not just the  *
+      *  transactions re-read after the restart point.                 *
+      *  A single EOJ record replaces the HDR/CTR snapshot once a run  *
+      *  reaches a successful STOP RUN, so a later invocation never    *
+      *  mistakes a completed run's leftover CHECKPOINT-FILE for a     *
+      *  mid-run restart point.                                        *
+      *****************************************************************
+       01  CHECKPOINT-RECORD.
+           05  CHK-REC-TYPE            PIC X(3).
+               88  CHK-IS-HEADER               VALUE "HDR".
+               88  CHK-IS-COUNTER               VALUE "CTR".
+               88  CHK-IS-END-OF-JOB           VALUE "EOJ".
+           05  CHK-LAST-TRAN-KEY       PIC 9(8).
+           05  CHK-CTR-ID              PIC X(10).
+           05  CHK-CTR-VALUE           PIC S9(15)
+                   SIGN IS TRAILING SEPARATE CHARACTER.
+           05  CHK-CTR-START-VALUE     PIC S9(15)
+                   SIGN IS TRAILING SEPARATE CHARACTER.
+           05  CHK-CTR-TOTAL-ADDS      PIC S9(15)
+                   SIGN IS TRAILING SEPARATE CHARACTER.
+           05  CHK-CTR-TOTAL-SUBS      PIC S9(15)
+                   SIGN IS TRAILING SEPARATE CHARACTER.
+           05  CHK-CTR-TOTAL-ADJ       PIC S9(15)
+                   SIGN IS TRAILING SEPARATE CHARACTER.
+           05  CHK-CTR-OVERFLOW-COUNT  PIC 9(4).
+           05  CHK-CTR-NEAR-CAP-FLAG   PIC 9.
